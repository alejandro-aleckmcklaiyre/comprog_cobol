@@ -5,7 +5,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ALBUM-FILE ASSIGN TO "albums.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALBUM-NAME
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,6 +20,11 @@
 
        WORKING-STORAGE SECTION.
        01 WS-USER-CHOICE PIC 9 VALUE 0.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-SEARCH-NAME PIC X(50).
+       01 WS-NEW-ARTIST  PIC X(50).
+       01 WS-NEW-YEAR    PIC 9(4).
+       01 WS-FOUND       PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-MENU.
@@ -38,13 +46,13 @@
                    WHEN 1
                        PERFORM ADD-NEW-RECORD
                    WHEN 2
-                       DISPLAY "Displaying the records"
+                       PERFORM DISPLAY-RECORDS
                    WHEN 3
-                       DISPLAY "Update the records"
+                       PERFORM UPDATE-RECORD
                    WHEN 4
-                       DISPLAY "Delete the records"
+                       PERFORM DELETE-RECORD
                    WHEN 5
-                       DISPLAY "View the records"
+                       PERFORM SEARCH-RECORD
                    WHEN 6
                        DISPLAY "Exiting Program. Goodbye!"
                    WHEN OTHER
@@ -67,4 +75,94 @@
            DISPLAY "Artist Name: " ARTIST-NAME
            DISPLAY "Release Year: " RELEASE-YEAR.
 
-           DISPLAY "Record added successfully.".
+           OPEN I-O ALBUM-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT ALBUM-FILE
+               CLOSE ALBUM-FILE
+               OPEN I-O ALBUM-FILE
+           END-IF
+
+           WRITE ALBUM-RECORD
+               INVALID KEY
+                   DISPLAY "Error: Duplicate album name. Not added."
+               NOT INVALID KEY
+                   DISPLAY "Record added successfully."
+           END-WRITE.
+
+           CLOSE ALBUM-FILE.
+
+       DISPLAY-RECORDS.
+           OPEN I-O ALBUM-FILE
+           MOVE SPACES TO WS-FILE-STATUS
+           DISPLAY "List of albums:"
+           DISPLAY "======================================="
+           PERFORM UNTIL WS-FILE-STATUS = "10"
+               READ ALBUM-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY "Album: " ALBUM-NAME
+                       DISPLAY "Artist: " ARTIST-NAME
+                       DISPLAY "Year: " RELEASE-YEAR
+                       DISPLAY "---------------------------------"
+               END-READ
+           END-PERFORM.
+
+           CLOSE ALBUM-FILE.
+
+       SEARCH-RECORD.
+           OPEN I-O ALBUM-FILE
+           DISPLAY "Enter album name to search: "
+           ACCEPT WS-SEARCH-NAME
+           MOVE WS-SEARCH-NAME TO ALBUM-NAME
+           READ ALBUM-FILE
+               INVALID KEY
+                   DISPLAY "Album not found."
+               NOT INVALID KEY
+                   DISPLAY "Album found!"
+                   DISPLAY "Album: " ALBUM-NAME
+                   DISPLAY "Artist: " ARTIST-NAME
+                   DISPLAY "Year: " RELEASE-YEAR
+           END-READ.
+
+           CLOSE ALBUM-FILE.
+
+       UPDATE-RECORD.
+           OPEN I-O ALBUM-FILE
+           DISPLAY "Enter album name to update: "
+           ACCEPT WS-SEARCH-NAME
+           MOVE WS-SEARCH-NAME TO ALBUM-NAME
+           READ ALBUM-FILE
+               INVALID KEY
+                   DISPLAY "Album not found."
+               NOT INVALID KEY
+                   DISPLAY "Current artist: " ARTIST-NAME
+                   DISPLAY "Enter new artist name: "
+                   ACCEPT WS-NEW-ARTIST
+                   DISPLAY "Enter new release year: "
+                   ACCEPT WS-NEW-YEAR
+                   MOVE WS-NEW-ARTIST TO ARTIST-NAME
+                   MOVE WS-NEW-YEAR TO RELEASE-YEAR
+                   REWRITE ALBUM-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating album record."
+                       NOT INVALID KEY
+                           DISPLAY "Album updated successfully."
+                   END-REWRITE
+           END-READ.
+
+           CLOSE ALBUM-FILE.
+
+       DELETE-RECORD.
+           OPEN I-O ALBUM-FILE
+           DISPLAY "Enter album name to delete: "
+           ACCEPT WS-SEARCH-NAME
+           MOVE WS-SEARCH-NAME TO ALBUM-NAME
+           DELETE ALBUM-FILE
+               INVALID KEY
+                   DISPLAY "Album not found."
+               NOT INVALID KEY
+                   DISPLAY "Album deleted successfully."
+           END-DELETE.
+
+           CLOSE ALBUM-FILE.
