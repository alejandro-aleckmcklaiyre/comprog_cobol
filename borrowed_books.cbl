@@ -8,27 +8,173 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BookTitle
+               ALTERNATE RECORD KEY IS BorrowerName WITH DUPLICATES
                FILE STATUS IS FileStatus.
 
+           SELECT ReturnedBooksHistory ASSIGN TO 'returned_history.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Hist-Key
+               FILE STATUS IS HistFileStatus.
+
+           SELECT FinesFile ASSIGN TO 'fines.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Fine-BorrowerName
+               FILE STATUS IS FinesFileStatus.
+
+           SELECT BookTransactionFile ASSIGN TO 'book_transactions.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TxnFileStatus.
+
+           SELECT BatchCheckpointFile ASSIGN TO 'batch_checkpoint.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-RecordType
+               FILE STATUS IS CheckpointFileStatus.
+
+           SELECT BookReservations ASSIGN TO 'book_reservations.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Resv-Key
+               FILE STATUS IS ResvFileStatus.
+
+           SELECT AlbumCatalog ASSIGN TO 'albums.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Cat-AlbumName
+               FILE STATUS IS AlbumCatalogStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BorrowedBooksFile.
        01  BorrowedBookRecord.
            05  BookTitle         PIC X(50).
-           05  Author-Name       PIC X(30).
+           05  Author-Name       PIC X(50).
            05  BorrowerName      PIC X(30).
            05  Date-input        PIC X(10).
+           05  DueDate           PIC X(10).
+           05  ItemType          PIC X(5).
+           05  FineAssessedThru  PIC X(10).
+
+       FD  ReturnedBooksHistory.
+       01  HistoryRecord.
+           05  Hist-Key.
+               10  Hist-BookTitle    PIC X(50).
+               10  Hist-ReturnDate   PIC X(10).
+           05  Hist-Author           PIC X(50).
+           05  Hist-Borrower         PIC X(30).
+           05  Hist-DateBorrowed     PIC X(10).
+
+       FD  FinesFile.
+       01  FinesRecord.
+           05  Fine-BorrowerName     PIC X(30).
+           05  Fine-Balance          PIC 9(7)V99.
+           05  Fine-LastUpdated      PIC X(10).
+
+       FD  BookTransactionFile.
+       01  TransactionRecord.
+           05  Txn-BookTitle         PIC X(50).
+           05  Txn-Author            PIC X(50).
+           05  Txn-Borrower          PIC X(30).
+           05  Txn-DateBorrowed      PIC X(10).
+
+       FD  BatchCheckpointFile.
+       01  CheckpointRecord.
+           05  CP-RecordType         PIC X(10) VALUE 'CHECKPT'.
+           05  CP-LastTitle          PIC X(50).
+
+       FD  BookReservations.
+       01  ReservationRecord.
+           05  Resv-Key.
+               10  Resv-BookTitle    PIC X(50).
+               10  Resv-Timestamp    PIC X(21).
+           05  Resv-BorrowerName     PIC X(30).
+
+       FD  AlbumCatalog.
+       01  CatalogAlbumRecord.
+           05  Cat-AlbumName         PIC X(50).
+           05  Cat-ArtistName        PIC X(50).
+           05  Cat-ReleaseYear       PIC 9(4).
 
        WORKING-STORAGE SECTION.
-       01  WS-Choice            PIC 9 VALUE 0.
+       01  WS-Choice            PIC 9(2) VALUE 0.
        01  WS-Continue          PIC X VALUE 'Y'.
        01  FileStatus           PIC X(2).
+       01  HistFileStatus       PIC X(2).
        01  WS-DeleteTitle       PIC X(50).
-       01  New-Author           PIC X(30).
+       01  New-ReturnDate       PIC X(10).
+       01  WS-SearchBorrower    PIC X(30).
+       01  FinesFileStatus      PIC X(2).
+       01  WS-FineRate          PIC 9(3)V99 VALUE 0.25.
+       01  WS-FineGraceDays     PIC 9(3) VALUE 0.
+       01  WS-DaysLate          PIC S9(5).
+       01  WS-FineAmount        PIC 9(7)V99.
+       01  WS-LastAssessedInt   PIC 9(8).
+       01  WS-AssessFromInt     PIC 9(8).
+       01  WS-FineSearchName    PIC X(30).
+       01  WS-WriteSucceeded    PIC X VALUE 'N'.
+       01  WS-TitleTaken        PIC X VALUE 'N'.
+       01  WS-PendingBookRecord.
+           05  WS-PendingTitle      PIC X(50).
+           05  WS-PendingAuthor     PIC X(50).
+           05  WS-PendingBorrower   PIC X(30).
+           05  WS-PendingDate       PIC X(10).
+           05  WS-PendingDue        PIC X(10).
+           05  WS-PendingType       PIC X(5).
+
+       01  TxnFileStatus        PIC X(2).
+       01  CheckpointFileStatus PIC X(2).
+       01  WS-ResumeMode        PIC X VALUE 'N'.
+       01  WS-ResumeTitle       PIC X(50).
+       01  WS-BatchAddedCount   PIC 9(5) VALUE 0.
+       01  WS-BatchSkippedCount PIC 9(5) VALUE 0.
+
+       01  ResvFileStatus       PIC X(2).
+       01  WS-ReserveTitle      PIC X(50).
+       01  WS-ReserveBorrower   PIC X(30).
+       01  AlbumCatalogStatus   PIC X(2).
+       01  WS-CheckoutAlbum     PIC X(50).
+       01  New-Author           PIC X(50).
        01  New-BorrowerName     PIC X(30).
        01  New-DateBorrowed     PIC X(10).
        01  InvalidDate          PIC X VALUE 'N'.
 
+       01  WS-DateToValidate    PIC X(10).
+       01  WS-Year              PIC 9(4).
+       01  WS-Month             PIC 9(2).
+       01  WS-Day               PIC 9(2).
+       01  WS-DaysInMonth       PIC 9(2).
+       01  WS-LeapYear          PIC X VALUE 'N'.
+
+       01  WS-DueDateOffsetDays  PIC 9(3) VALUE 14.
+       01  WS-NumericDate        PIC 9(8).
+       01  WS-IntegerResult      PIC 9(8).
+       01  WS-ComputedDate       PIC X(10).
+       01  WS-ComputedYYYYMMDD   PIC 9(8).
+
+       01  WS-TodayDate.
+           05  WS-TodayYYYYMMDD  PIC 9(8).
+           05  FILLER            PIC X(14).
+       01  WS-TodayInt           PIC 9(8).
+       01  WS-TodayFormatted     PIC X(10).
+       01  WS-DueInt             PIC 9(8).
+
+       01  WS-OverdueTableCount  PIC 9(4) VALUE 0.
+       01  WS-OverdueSkipped     PIC 9(4) VALUE 0.
+       01  OverdueTable.
+           05  OverdueEntry OCCURS 1 TO 500 TIMES
+               DEPENDING ON WS-OverdueTableCount
+               ASCENDING KEY IS OE-DueInt
+               INDEXED BY OE-Idx.
+               10  OE-DueInt     PIC 9(8).
+               10  OE-Title      PIC X(50).
+               10  OE-Author     PIC X(50).
+               10  OE-Borrower   PIC X(30).
+               10  OE-DueDate    PIC X(10).
+               10  OE-ItemType   PIC X(5).
+       01  WS-TableIdx           PIC 9(4).
+
        PROCEDURE DIVISION.
 
        MAIN-PROCESS.
@@ -38,10 +184,17 @@
                DISPLAY '=============================='
                DISPLAY '1. Add a new borrowed book'
                DISPLAY '2. Display borrowed books'
-               DISPLAY '3. Delete a book'
+               DISPLAY '3. Return a book'
                DISPLAY '4. Update details'
                DISPLAY '5. Search for a book'
-               DISPLAY '6. Exit'
+               DISPLAY '6. Overdue books report'
+               DISPLAY '7. List books by borrower'
+               DISPLAY '8. Calculate overdue fines'
+               DISPLAY '9. Display a borrower''s fine balance'
+               DISPLAY '10. Batch-load books from transaction file'
+               DISPLAY '11. Reserve a book'
+               DISPLAY '12. Check out an album'
+               DISPLAY '13. Exit'
                DISPLAY '=============================='
                DISPLAY 'Enter your choice: '
                ACCEPT WS-Choice
@@ -58,6 +211,20 @@
                    WHEN 5
                        PERFORM SEARCH-BOOK
                    WHEN 6
+                       PERFORM OVERDUE-REPORT
+                   WHEN 7
+                       PERFORM SEARCH-BY-BORROWER
+                   WHEN 8
+                       PERFORM CALCULATE-FINES
+                   WHEN 9
+                       PERFORM DISPLAY-FINES
+                   WHEN 10
+                       PERFORM BATCH-LOAD-BOOKS
+                   WHEN 11
+                       PERFORM RESERVE-BOOK
+                   WHEN 12
+                       PERFORM CHECKOUT-ALBUM
+                   WHEN 13
                        MOVE 'N' TO WS-Continue
                    WHEN OTHER
                        DISPLAY 'Invalid choice. Please try again.'
@@ -87,30 +254,224 @@
            PERFORM UNTIL InvalidDate = 'N'
                DISPLAY 'Enter date borrowed (YYYY-MM-DD): '
                ACCEPT Date-input
-               IF Date-input(1:4) NUMERIC AND Date-input(5:1) = '-' AND
-                  Date-input(6:2) NUMERIC AND Date-input(8:1) = '-' AND
-                  Date-input(9:2) NUMERIC AND
-                  FUNCTION NUMVAL(Date-input(6:2)) > 0 AND 
-                  FUNCTION NUMVAL(Date-input(6:2)) <= 12 AND
-                  FUNCTION NUMVAL(Date-input(9:2)) > 0 AND 
-                  FUNCTION NUMVAL(Date-input(9:2)) <= 31
-                   MOVE 'N' TO InvalidDate
-               ELSE
-                   DISPLAY 'Invalid date format. Please try again.'
+               MOVE Date-input TO WS-DateToValidate
+               PERFORM VALIDATE-CALENDAR-DATE
+               IF InvalidDate = 'Y'
+                   DISPLAY 'Invalid date. Please try again.'
                END-IF
            END-PERFORM.
 
-           WRITE BorrowedBookRecord
+           MOVE 'BOOK' TO ItemType
+           PERFORM WRITE-BOOK-RECORD.
+
+           CLOSE BorrowedBooksFile.
+
+       WRITE-BOOK-RECORD.
+           PERFORM COMPUTE-DUE-DATE
+
+           MOVE BookTitle    TO WS-PendingTitle
+           MOVE Author-Name  TO WS-PendingAuthor
+           MOVE BorrowerName TO WS-PendingBorrower
+           MOVE Date-input   TO WS-PendingDate
+           MOVE DueDate      TO WS-PendingDue
+           MOVE ItemType     TO WS-PendingType
+
+           MOVE 'N' TO WS-TitleTaken
+           READ BorrowedBooksFile
                INVALID KEY
-                   DISPLAY 'Error: Duplicate book title. Not added.'
+                   CONTINUE
                NOT INVALID KEY
-                   DISPLAY 'Book successfully added.'
-           END-WRITE.
+                   MOVE 'Y' TO WS-TitleTaken
+                   DISPLAY 'Error: a ' ItemType ' titled "'
+                       WS-PendingTitle '" is already on file.'
+           END-READ
 
-           CLOSE BorrowedBooksFile.
+           IF WS-TitleTaken = 'N'
+               MOVE WS-PendingTitle    TO BookTitle
+               MOVE WS-PendingAuthor   TO Author-Name
+               MOVE WS-PendingBorrower TO BorrowerName
+               MOVE WS-PendingDate     TO Date-input
+               MOVE WS-PendingDue      TO DueDate
+               MOVE WS-PendingType     TO ItemType
+               MOVE SPACES             TO FineAssessedThru
+               WRITE BorrowedBookRecord
+                   INVALID KEY
+                       DISPLAY 'Error: Duplicate title. Not added.'
+                       MOVE 'N' TO WS-WriteSucceeded
+                   NOT INVALID KEY
+                       DISPLAY 'Item successfully added. Due date: '
+                           DueDate
+                       MOVE 'Y' TO WS-WriteSucceeded
+               END-WRITE
+           ELSE
+               MOVE 'N' TO WS-WriteSucceeded
+           END-IF.
+
+       BATCH-LOAD-BOOKS.
+           MOVE 0 TO WS-BatchAddedCount
+           MOVE 0 TO WS-BatchSkippedCount
+           MOVE 'N' TO WS-ResumeMode
+           MOVE SPACES TO WS-ResumeTitle
+
+           OPEN I-O BatchCheckpointFile
+           IF CheckpointFileStatus = '35'
+               OPEN OUTPUT BatchCheckpointFile
+               CLOSE BatchCheckpointFile
+               OPEN I-O BatchCheckpointFile
+           END-IF
+
+           MOVE 'CHECKPT' TO CP-RecordType
+           READ BatchCheckpointFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ResumeMode
+                   MOVE CP-LastTitle TO WS-ResumeTitle
+                   DISPLAY 'Resuming batch load after: ' WS-ResumeTitle
+           END-READ.
+
+           OPEN INPUT BookTransactionFile
+           IF TxnFileStatus NOT = '00'
+               DISPLAY 'Transaction file not found.'
+           ELSE
+               OPEN I-O BorrowedBooksFile
+               IF FileStatus = '35'
+                   OPEN OUTPUT BorrowedBooksFile
+                   CLOSE BorrowedBooksFile
+                   OPEN I-O BorrowedBooksFile
+               END-IF
+
+               MOVE SPACES TO TxnFileStatus
+               PERFORM SCAN-TRANSACTION-FILE
+
+               IF WS-ResumeMode = 'Y'
+                   DISPLAY 'Warning: checkpoint title not found in '
+                       'transaction file. Reprocessing from start.'
+                   MOVE 'N' TO WS-ResumeMode
+                   CLOSE BookTransactionFile
+                   OPEN INPUT BookTransactionFile
+                   MOVE SPACES TO TxnFileStatus
+                   PERFORM SCAN-TRANSACTION-FILE
+               END-IF
+
+               CLOSE BorrowedBooksFile
+               DISPLAY 'Batch load complete. Books added: '
+                   WS-BatchAddedCount
+               IF WS-BatchSkippedCount > 0
+                   DISPLAY 'Records skipped (invalid date): '
+                       WS-BatchSkippedCount
+               END-IF
+           END-IF.
+
+           CLOSE BookTransactionFile.
+           CLOSE BatchCheckpointFile.
+
+       SCAN-TRANSACTION-FILE.
+           PERFORM UNTIL TxnFileStatus = '10'
+               READ BookTransactionFile INTO TransactionRecord
+                   AT END
+                       MOVE '10' TO TxnFileStatus
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION-RECORD
+               END-READ
+           END-PERFORM.
+
+       PROCESS-TRANSACTION-RECORD.
+           IF WS-ResumeMode = 'Y'
+               IF Txn-BookTitle = WS-ResumeTitle
+                   MOVE 'N' TO WS-ResumeMode
+               END-IF
+           ELSE
+               MOVE Txn-DateBorrowed TO WS-DateToValidate
+               PERFORM VALIDATE-CALENDAR-DATE
+               IF InvalidDate = 'Y'
+                   DISPLAY 'Skipping transaction record with invalid '
+                       'date borrowed: ' Txn-BookTitle
+                   ADD 1 TO WS-BatchSkippedCount
+               ELSE
+                   MOVE Txn-BookTitle TO BookTitle
+                   MOVE Txn-Author TO Author-Name
+                   MOVE Txn-Borrower TO BorrowerName
+                   MOVE Txn-DateBorrowed TO Date-input
+                   MOVE 'BOOK' TO ItemType
+                   PERFORM WRITE-BOOK-RECORD
+                   IF WS-WriteSucceeded = 'Y'
+                       ADD 1 TO WS-BatchAddedCount
+                       MOVE Txn-BookTitle TO CP-LastTitle
+                       REWRITE CheckpointRecord
+                           INVALID KEY
+                               WRITE CheckpointRecord
+                       END-REWRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-DUE-DATE.
+           MOVE Date-input TO WS-DateToValidate
+           PERFORM DATE-STRING-TO-INTEGER
+           ADD WS-DueDateOffsetDays TO WS-IntegerResult
+           PERFORM INTEGER-TO-DATE-STRING
+           MOVE WS-ComputedDate TO DueDate.
+
+       DATE-STRING-TO-INTEGER.
+           MOVE WS-DateToValidate(1:4) TO WS-Year
+           MOVE WS-DateToValidate(6:2) TO WS-Month
+           MOVE WS-DateToValidate(9:2) TO WS-Day
+           COMPUTE WS-NumericDate =
+               WS-Year * 10000 + WS-Month * 100 + WS-Day
+           COMPUTE WS-IntegerResult =
+               FUNCTION INTEGER-OF-DATE(WS-NumericDate).
+
+       INTEGER-TO-DATE-STRING.
+           COMPUTE WS-ComputedYYYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-IntegerResult)
+           MOVE WS-ComputedYYYYMMDD TO WS-NumericDate
+           STRING WS-NumericDate(1:4) '-' WS-NumericDate(5:2) '-'
+               WS-NumericDate(7:2) DELIMITED BY SIZE
+               INTO WS-ComputedDate.
+
+       VALIDATE-CALENDAR-DATE.
+           MOVE 'Y' TO InvalidDate
+           IF WS-DateToValidate(1:4) NUMERIC AND
+              WS-DateToValidate(5:1) = '-' AND
+              WS-DateToValidate(6:2) NUMERIC AND
+              WS-DateToValidate(8:1) = '-' AND
+              WS-DateToValidate(9:2) NUMERIC
+               MOVE WS-DateToValidate(1:4) TO WS-Year
+               MOVE WS-DateToValidate(6:2) TO WS-Month
+               MOVE WS-DateToValidate(9:2) TO WS-Day
+               IF WS-Month > 0 AND WS-Month <= 12
+                   PERFORM DETERMINE-DAYS-IN-MONTH
+                   IF WS-Day > 0 AND WS-Day <= WS-DaysInMonth
+                       MOVE 'N' TO InvalidDate
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE 'N' TO WS-LeapYear
+           IF FUNCTION MOD(WS-Year, 4) = 0 AND
+              (FUNCTION MOD(WS-Year, 100) NOT = 0 OR
+               FUNCTION MOD(WS-Year, 400) = 0)
+               MOVE 'Y' TO WS-LeapYear
+           END-IF
+
+           EVALUATE WS-Month
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DaysInMonth
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DaysInMonth
+               WHEN 2
+                   IF WS-LeapYear = 'Y'
+                       MOVE 29 TO WS-DaysInMonth
+                   ELSE
+                       MOVE 28 TO WS-DaysInMonth
+                   END-IF
+           END-EVALUATE.
 
        DISPLAY-BOOKS.
            OPEN I-O BorrowedBooksFile
+           MOVE SPACES TO FileStatus
            DISPLAY 'List of borrowed books:'
            DISPLAY '=============================='
            PERFORM UNTIL FileStatus = '10'
@@ -118,30 +479,258 @@
                    AT END
                        MOVE '10' TO FileStatus
                    NOT AT END
+                       DISPLAY 'Item Type: ' ItemType
                        DISPLAY 'Title: ' BookTitle
                        DISPLAY 'Author: ' Author-Name
                        DISPLAY 'Borrower: ' BorrowerName
                        DISPLAY 'Date Borrowed: ' Date-input
+                       DISPLAY 'Due Date: ' DueDate
                        DISPLAY '------------------------------'
                END-READ
            END-PERFORM.
 
            CLOSE BorrowedBooksFile.
 
+       OVERDUE-REPORT.
+           MOVE 0 TO WS-OverdueTableCount
+           MOVE 0 TO WS-OverdueSkipped
+           MOVE SPACES TO FileStatus
+           PERFORM GET-TODAY-INTEGER
+           OPEN I-O BorrowedBooksFile
+           PERFORM UNTIL FileStatus = '10'
+               READ BorrowedBooksFile NEXT INTO BorrowedBookRecord
+                   AT END
+                       MOVE '10' TO FileStatus
+                   NOT AT END
+                       MOVE DueDate TO WS-DateToValidate
+                       PERFORM DATE-STRING-TO-INTEGER
+                       MOVE WS-IntegerResult TO WS-DueInt
+                       IF WS-DueInt < WS-TodayInt
+                           IF WS-OverdueTableCount < 500
+                               ADD 1 TO WS-OverdueTableCount
+                               SET OE-Idx TO WS-OverdueTableCount
+                               MOVE WS-DueInt TO OE-DueInt(OE-Idx)
+                               MOVE BookTitle TO OE-Title(OE-Idx)
+                               MOVE Author-Name TO OE-Author(OE-Idx)
+                               MOVE BorrowerName TO OE-Borrower(OE-Idx)
+                               MOVE DueDate TO OE-DueDate(OE-Idx)
+                               MOVE ItemType TO OE-ItemType(OE-Idx)
+                           ELSE
+                               ADD 1 TO WS-OverdueSkipped
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE BorrowedBooksFile.
+
+           DISPLAY 'OVERDUE BOOKS REPORT (oldest due date first)'
+           DISPLAY '=============================================='
+           IF WS-OverdueTableCount = 0
+               DISPLAY 'No overdue books.'
+           ELSE
+               SORT OverdueEntry
+               PERFORM VARYING WS-TableIdx FROM 1 BY 1
+                       UNTIL WS-TableIdx > WS-OverdueTableCount
+                   SET OE-Idx TO WS-TableIdx
+                   DISPLAY 'Item Type: ' OE-ItemType(OE-Idx)
+                   DISPLAY 'Title: ' OE-Title(OE-Idx)
+                   DISPLAY 'Author: ' OE-Author(OE-Idx)
+                   DISPLAY 'Borrower: ' OE-Borrower(OE-Idx)
+                   DISPLAY 'Due Date: ' OE-DueDate(OE-Idx)
+                   DISPLAY '------------------------------'
+               END-PERFORM
+           END-IF.
+
+           IF WS-OverdueSkipped > 0
+               DISPLAY 'Warning: ' WS-OverdueSkipped
+                   ' additional overdue item(s) exceeded the report'
+               DISPLAY 'table limit of 500 and were not listed.'
+           END-IF.
+
+       GET-TODAY-INTEGER.
+           MOVE FUNCTION CURRENT-DATE TO WS-TodayDate
+           COMPUTE WS-TodayInt =
+               FUNCTION INTEGER-OF-DATE(WS-TodayYYYYMMDD)
+           STRING WS-TodayYYYYMMDD(1:4) '-' WS-TodayYYYYMMDD(5:2) '-'
+               WS-TodayYYYYMMDD(7:2) DELIMITED BY SIZE
+               INTO WS-TodayFormatted.
+
+       CALCULATE-FINES.
+           PERFORM GET-TODAY-INTEGER
+           MOVE SPACES TO FileStatus
+           OPEN I-O BorrowedBooksFile
+           IF FileStatus = '35'
+               DISPLAY 'No borrowed books on file.'
+           ELSE
+               OPEN I-O FinesFile
+               IF FinesFileStatus = '35'
+                   DISPLAY 'Fines file not found. Creating a new file.'
+                   OPEN OUTPUT FinesFile
+                   CLOSE FinesFile
+                   OPEN I-O FinesFile
+               END-IF
+
+               PERFORM UNTIL FileStatus = '10'
+                   READ BorrowedBooksFile NEXT INTO BorrowedBookRecord
+                       AT END
+                           MOVE '10' TO FileStatus
+                       NOT AT END
+                           PERFORM ASSESS-FINE-FOR-BOOK
+                   END-READ
+               END-PERFORM
+
+               CLOSE FinesFile
+               CLOSE BorrowedBooksFile
+           END-IF.
+
+       ASSESS-FINE-FOR-BOOK.
+           MOVE DueDate TO WS-DateToValidate
+           PERFORM DATE-STRING-TO-INTEGER
+           MOVE WS-IntegerResult TO WS-DueInt
+
+           IF FineAssessedThru = SPACES
+               COMPUTE WS-DaysLate =
+                   WS-TodayInt - WS-DueInt - WS-FineGraceDays
+           ELSE
+               MOVE FineAssessedThru TO WS-DateToValidate
+               PERFORM DATE-STRING-TO-INTEGER
+               MOVE WS-IntegerResult TO WS-LastAssessedInt
+               IF WS-DueInt > WS-LastAssessedInt
+                   MOVE WS-DueInt TO WS-AssessFromInt
+               ELSE
+                   MOVE WS-LastAssessedInt TO WS-AssessFromInt
+               END-IF
+               COMPUTE WS-DaysLate = WS-TodayInt - WS-AssessFromInt
+           END-IF
+
+           IF WS-DaysLate > 0
+               COMPUTE WS-FineAmount = WS-DaysLate * WS-FineRate
+               MOVE WS-TodayFormatted TO FineAssessedThru
+               REWRITE BorrowedBookRecord
+
+               MOVE BorrowerName TO Fine-BorrowerName
+               READ FinesFile
+                   INVALID KEY
+                       MOVE WS-FineAmount TO Fine-Balance
+                       MOVE WS-TodayFormatted TO Fine-LastUpdated
+                       WRITE FinesRecord
+                   NOT INVALID KEY
+                       ADD WS-FineAmount TO Fine-Balance
+                       MOVE WS-TodayFormatted TO Fine-LastUpdated
+                       REWRITE FinesRecord
+               END-READ
+           END-IF.
+
+       DISPLAY-FINES.
+           OPEN I-O FinesFile
+           IF FinesFileStatus = '35'
+               DISPLAY 'No fines have been recorded yet.'
+           ELSE
+               DISPLAY 'Enter borrower name: '
+               ACCEPT WS-FineSearchName
+               MOVE WS-FineSearchName TO Fine-BorrowerName
+               READ FinesFile
+                   INVALID KEY
+                       DISPLAY 'No fine balance on record for '
+                           WS-FineSearchName
+                   NOT INVALID KEY
+                       DISPLAY 'Borrower: ' Fine-BorrowerName
+                       DISPLAY 'Fine balance: ' Fine-Balance
+                       DISPLAY 'Last updated: ' Fine-LastUpdated
+               END-READ
+               CLOSE FinesFile
+           END-IF.
+
        DELETE-BOOK.
            OPEN I-O BorrowedBooksFile
-           DISPLAY 'Enter the title of the book to delete: '
+           DISPLAY 'Enter the title of the book to return: '
            ACCEPT WS-DeleteTitle
            MOVE WS-DeleteTitle TO BookTitle
-           DELETE BorrowedBooksFile
+           READ BorrowedBooksFile INTO BorrowedBookRecord
                INVALID KEY
                    DISPLAY 'Error: Book not found.'
                NOT INVALID KEY
-                   DISPLAY 'Book successfully deleted.'
-           END-DELETE.
+                   PERFORM PROCESS-BOOK-RETURN
+           END-READ.
 
            CLOSE BorrowedBooksFile.
 
+       PROCESS-BOOK-RETURN.
+           MOVE 'Y' TO InvalidDate
+           PERFORM UNTIL InvalidDate = 'N'
+               DISPLAY 'Enter return date (YYYY-MM-DD): '
+               ACCEPT New-ReturnDate
+               MOVE New-ReturnDate TO WS-DateToValidate
+               PERFORM VALIDATE-CALENDAR-DATE
+               IF InvalidDate = 'Y'
+                   DISPLAY 'Invalid date. Please try again.'
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-RETURN-HISTORY
+           PERFORM NOTIFY-NEXT-RESERVATION
+
+           DELETE BorrowedBooksFile
+               INVALID KEY
+                   DISPLAY 'Error: Item not found.'
+               NOT INVALID KEY
+                   DISPLAY ItemType ' successfully returned.'
+           END-DELETE.
+
+       NOTIFY-NEXT-RESERVATION.
+           MOVE BookTitle TO WS-ReserveTitle
+           OPEN I-O BookReservations
+           IF ResvFileStatus = '35'
+               OPEN OUTPUT BookReservations
+               CLOSE BookReservations
+               OPEN I-O BookReservations
+           END-IF
+
+           MOVE WS-ReserveTitle TO Resv-BookTitle
+           MOVE LOW-VALUES TO Resv-Timestamp
+           START BookReservations KEY IS NOT LESS THAN Resv-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ BookReservations NEXT INTO ReservationRecord
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF Resv-BookTitle = WS-ReserveTitle
+                               DISPLAY 'Next waiting borrower: '
+                                   Resv-BorrowerName
+                               DELETE BookReservations
+                           END-IF
+                   END-READ
+           END-START.
+
+           CLOSE BookReservations.
+
+       WRITE-RETURN-HISTORY.
+           OPEN I-O ReturnedBooksHistory
+           IF HistFileStatus = '35'
+               DISPLAY 'History file not found. Creating a new file.'
+               OPEN OUTPUT ReturnedBooksHistory
+               CLOSE ReturnedBooksHistory
+               OPEN I-O ReturnedBooksHistory
+           END-IF
+
+           MOVE BookTitle TO Hist-BookTitle
+           MOVE New-ReturnDate TO Hist-ReturnDate
+           MOVE Author-Name TO Hist-Author
+           MOVE BorrowerName TO Hist-Borrower
+           MOVE Date-input TO Hist-DateBorrowed
+
+           WRITE HistoryRecord
+               INVALID KEY
+                   DISPLAY 'Error: Could not log return history.'
+               NOT INVALID KEY
+                   DISPLAY 'Return recorded in history.'
+           END-WRITE.
+
+           CLOSE ReturnedBooksHistory.
+
        UPDATE-BOOK.
            OPEN I-O BorrowedBooksFile
            DISPLAY 'Enter the title of the book to update: '
@@ -152,6 +741,7 @@
                NOT INVALID KEY
                    READ BorrowedBooksFile INTO BorrowedBookRecord
                    DISPLAY 'Current details:'
+                   DISPLAY 'Item Type: ' ItemType
                    DISPLAY 'Title: ' BookTitle
                    DISPLAY 'Author: ' Author-Name
                    DISPLAY 'Borrower: ' BorrowerName
@@ -177,20 +767,15 @@
                        IF New-DateBorrowed = SPACE
                            MOVE Date-input TO New-DateBorrowed
                        END-IF
-                       IF New-DateBorrowed(1:4) NUMERIC AND 
-                          New-DateBorrowed(5:1) = '-' AND 
-                          New-DateBorrowed(8:1) = '-' AND 
-                          FUNCTION NUMVAL(New-DateBorrowed(6:2)) > 0 AND 
-                          FUNCTION NUMVAL(New-DateBorrowed(6:2))<=12 AND
-                          FUNCTION NUMVAL(New-DateBorrowed(9:2)) > 0 AND 
-                          FUNCTION NUMVAL(New-DateBorrowed(9:2)) <= 31
-                           MOVE 'N' TO InvalidDate
-                       ELSE
-                           DISPLAY 'Invalid date format.'
+                       MOVE New-DateBorrowed TO WS-DateToValidate
+                       PERFORM VALIDATE-CALENDAR-DATE
+                       IF InvalidDate = 'Y'
+                           DISPLAY 'Invalid date.'
                        END-IF
                    END-PERFORM
 
                    MOVE New-DateBorrowed TO Date-input
+                   PERFORM COMPUTE-DUE-DATE
                    REWRITE BorrowedBookRecord
                        INVALID KEY
                            DISPLAY 'Error updating book record.'
@@ -211,6 +796,7 @@
                NOT INVALID KEY
                    READ BorrowedBooksFile INTO BorrowedBookRecord
                    DISPLAY 'Book found!'
+                   DISPLAY 'Item Type: ' ItemType
                    DISPLAY 'Title: ' BookTitle
                    DISPLAY 'Author: ' Author-Name
                    DISPLAY 'Borrower: ' BorrowerName
@@ -219,5 +805,122 @@
 
            CLOSE BorrowedBooksFile.
 
+       SEARCH-BY-BORROWER.
+           OPEN I-O BorrowedBooksFile
+           DISPLAY 'Enter borrower name to look up: '
+           ACCEPT WS-SearchBorrower
+           MOVE WS-SearchBorrower TO BorrowerName
+           MOVE SPACES TO FileStatus
+           START BorrowedBooksFile KEY IS EQUAL TO BorrowerName
+               INVALID KEY
+                   DISPLAY 'No books found for that borrower.'
+                   MOVE '10' TO FileStatus
+           END-START.
+
+           PERFORM UNTIL FileStatus = '10'
+               READ BorrowedBooksFile NEXT INTO BorrowedBookRecord
+                   AT END
+                       MOVE '10' TO FileStatus
+                   NOT AT END
+                       IF BorrowerName NOT = WS-SearchBorrower
+                           MOVE '10' TO FileStatus
+                       ELSE
+                           DISPLAY 'Item Type: ' ItemType
+                           DISPLAY 'Title: ' BookTitle
+                           DISPLAY 'Author: ' Author-Name
+                           DISPLAY 'Date Borrowed: ' Date-input
+                           DISPLAY 'Due Date: ' DueDate
+                           DISPLAY '------------------------------'
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE BorrowedBooksFile.
+
+       RESERVE-BOOK.
+           DISPLAY 'Enter the title to reserve: '
+           ACCEPT WS-ReserveTitle
+
+           OPEN I-O BorrowedBooksFile
+           MOVE WS-ReserveTitle TO BookTitle
+           READ BorrowedBooksFile INTO BorrowedBookRecord
+               INVALID KEY
+                   DISPLAY 'Note: no item is currently checked out '
+                       'under that title.'
+               NOT INVALID KEY
+                   DISPLAY 'Item Type: ' ItemType
+           END-READ
+           CLOSE BorrowedBooksFile
+
+           OPEN I-O BookReservations
+           IF ResvFileStatus = '35'
+               OPEN OUTPUT BookReservations
+               CLOSE BookReservations
+               OPEN I-O BookReservations
+           END-IF
+
+           DISPLAY 'Enter your name: '
+           ACCEPT WS-ReserveBorrower
+
+           MOVE WS-ReserveTitle TO Resv-BookTitle
+           MOVE FUNCTION CURRENT-DATE TO Resv-Timestamp
+           MOVE WS-ReserveBorrower TO Resv-BorrowerName
+
+           WRITE ReservationRecord
+               INVALID KEY
+                   DISPLAY 'Error: Could not add reservation.'
+               NOT INVALID KEY
+                   DISPLAY 'Reservation added successfully.'
+           END-WRITE.
+
+           CLOSE BookReservations.
+
+       CHECKOUT-ALBUM.
+           OPEN INPUT AlbumCatalog
+           IF AlbumCatalogStatus = '35'
+               DISPLAY 'Album catalog not found.'
+           ELSE
+               DISPLAY 'Enter the album name to check out: '
+               ACCEPT WS-CheckoutAlbum
+               MOVE WS-CheckoutAlbum TO Cat-AlbumName
+               READ AlbumCatalog
+                   INVALID KEY
+                       DISPLAY 'Album not found in catalog.'
+                   NOT INVALID KEY
+                       PERFORM BORROW-ALBUM-RECORD
+               END-READ
+               CLOSE AlbumCatalog
+           END-IF.
+
+       BORROW-ALBUM-RECORD.
+           OPEN I-O BorrowedBooksFile
+           IF FileStatus = '35'
+               OPEN OUTPUT BorrowedBooksFile
+               CLOSE BorrowedBooksFile
+               OPEN I-O BorrowedBooksFile
+           END-IF
+
+           MOVE Cat-AlbumName TO BookTitle
+           MOVE Cat-ArtistName TO Author-Name
+
+           DISPLAY 'Enter borrower''s name: '
+           ACCEPT BorrowerName
+
+           MOVE 'Y' TO InvalidDate
+           PERFORM UNTIL InvalidDate = 'N'
+               DISPLAY 'Enter date borrowed (YYYY-MM-DD): '
+               ACCEPT Date-input
+               MOVE Date-input TO WS-DateToValidate
+               PERFORM VALIDATE-CALENDAR-DATE
+               IF InvalidDate = 'Y'
+                   DISPLAY 'Invalid date. Please try again.'
+               END-IF
+           END-PERFORM.
+
+           MOVE 'ALBUM' TO ItemType
+           PERFORM WRITE-BOOK-RECORD.
+
+           CLOSE BorrowedBooksFile.
+
        END PROGRAM BorrowedBooks.
        
\ No newline at end of file
